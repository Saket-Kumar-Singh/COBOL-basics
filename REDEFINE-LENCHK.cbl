@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: SAKET-KUMAR-SINGH
+      * Date: 09-08-2026
+      * Purpose: READ A CONTROL FILE OF 01-LEVEL GROUP LENGTHS AND
+      *          FLAG ANY REDEFINES PAIR WHOSE BYTE COUNTS DO NOT
+      *          MATCH, SO A BAD LAYOUT IS CAUGHT BEFORE IT REACHES A
+      *          PRODUCTION FILE INSTEAD OF BEING FOUND BY HAND-
+      *          COUNTING PIC CLAUSES.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  LENCHK-RPT-RECORD was PIC X(80) but
+      *                    WS-REPORT-LINE, the group it is always
+      *                    written FROM, only totals 74 bytes, unlike
+      *                    every other WRITE-FROM record added
+      *                    alongside it which is sized to match its
+      *                    source line exactly.  Resized LENCHK-RPT-
+      *                    RECORD to X(74) to match.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDEFINE-LENCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LENCHK-IN-FILE
+               ASSIGN TO "LENCHKIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LENCHK-RPT-FILE
+               ASSIGN TO "LENCHKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * EACH INPUT RECORD DESCRIBES ONE BASE 01-LEVEL GROUP AND ONE
+      * GROUP THAT REDEFINES IT, TOGETHER WITH THEIR BYTE LENGTHS.
+      ******************************************************************
+       FD  LENCHK-IN-FILE.
+       01  LENCHK-IN-RECORD.
+           02  LC-BASE-NAME         PIC X(20).
+           02  LC-BASE-LEN          PIC 9(04).
+           02  LC-REDEF-NAME        PIC X(20).
+           02  LC-REDEF-LEN         PIC 9(04).
+
+       FD  LENCHK-RPT-FILE.
+       01  LENCHK-RPT-RECORD        PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  END-OF-LENCHK-IN          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           02  WS-PAIRS-READ        PIC 9(06) VALUE ZERO.
+           02  WS-PAIRS-MISMATCHED  PIC 9(06) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           02  WS-RL-BASE-NAME      PIC X(20).
+           02  WS-RL-BASE-LEN       PIC ZZZ9.
+           02  FILLER               PIC X(03) VALUE SPACE.
+           02  WS-RL-REDEF-NAME     PIC X(20).
+           02  WS-RL-REDEF-LEN      PIC ZZZ9.
+           02  FILLER               PIC X(03) VALUE SPACE.
+           02  WS-RL-STATUS         PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-CHECK-ONE-PAIR
+               THRU 2000-CHECK-ONE-PAIR-EXIT
+               UNTIL END-OF-LENCHK-IN.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE FILES AND PRIME THE FIRST READ.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  LENCHK-IN-FILE
+           OPEN OUTPUT LENCHK-RPT-FILE
+
+           PERFORM 2900-READ-LENCHK-IN
+               THRU 2900-READ-LENCHK-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-ONE-PAIR - COMPARE THE BASE GROUP LENGTH TO THE
+      * REDEFINING GROUP LENGTH AND WRITE ONE REPORT LINE.
+      ******************************************************************
+       2000-CHECK-ONE-PAIR.
+           ADD 1 TO WS-PAIRS-READ.
+
+           MOVE LC-BASE-NAME   TO WS-RL-BASE-NAME.
+           MOVE LC-BASE-LEN    TO WS-RL-BASE-LEN.
+           MOVE LC-REDEF-NAME  TO WS-RL-REDEF-NAME.
+           MOVE LC-REDEF-LEN   TO WS-RL-REDEF-LEN.
+
+           IF LC-BASE-LEN = LC-REDEF-LEN
+               MOVE 'OK'         TO WS-RL-STATUS
+           ELSE
+               MOVE 'MISMATCH'   TO WS-RL-STATUS
+               ADD 1 TO WS-PAIRS-MISMATCHED
+           END-IF.
+
+           WRITE LENCHK-RPT-RECORD FROM WS-REPORT-LINE.
+
+           PERFORM 2900-READ-LENCHK-IN
+               THRU 2900-READ-LENCHK-IN-EXIT.
+       2000-CHECK-ONE-PAIR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-LENCHK-IN - READ THE NEXT LAYOUT-PAIR DESCRIPTION.
+      ******************************************************************
+       2900-READ-LENCHK-IN.
+           READ LENCHK-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2900-READ-LENCHK-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - CLOSE THE FILES AND REPORT RUN TOTALS.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE LENCHK-IN-FILE
+                 LENCHK-RPT-FILE.
+
+           DISPLAY 'REDEFINE-LENCHK PAIRS CHECKED    : ' WS-PAIRS-READ.
+           DISPLAY 'REDEFINE-LENCHK PAIRS MISMATCHED : '
+               WS-PAIRS-MISMATCHED.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM REDEFINE-LENCHK.
