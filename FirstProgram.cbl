@@ -3,6 +3,13 @@
       * Date: 12-17-2023
       * Purpose: WORK-WITH-REDEFINES
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  01 C REDEFINES 01 B but totalled 17 bytes
+      *                    against B's 16, which would have run past
+      *                    the end of B once this layout was embedded
+      *                    in a bigger record.  Resized Z2 from X(16)
+      *                    to X(15) so C matches B byte for byte.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORK_WITH_REDIFINE.
@@ -26,7 +33,7 @@
 
        01  C REDEFINES B.
          02   Z1 PIC X.
-         02   Z2 PIC X(16).
+         02   Z2 PIC X(15).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
