@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: DATEFLDS
+      * Purpose: SHARED RAW DATE FIELD AND ITS DAY/MONTH/YEAR
+      *          BREAKDOWN, ORIGINALLY LOCAL TO MOVE-STATEMENTS.  COPY
+      *          THIS INTO WORKING-STORAGE WHEREVER A PROGRAM NEEDS TO
+      *          SPLIT A WS-DATE STYLE STRING INTO ITS PARTS, INSTEAD
+      *          OF HAND-ROLLING THE REFERENCE-MODIFICATION LOGIC.
+      *
+      *          WS-DATE IS LAID OUT DD/MM/YYYY, SO WS-DAY AND WS-MONTH
+      *          ARE THE TWO-BYTE DAY AND MONTH DIGITS (WS-DATE(1:2)
+      *          AND WS-DATE(4:2)) AND WS-YEAR IS THE FOUR-BYTE YEAR
+      *          (WS-DATE(7:4)).
+      ******************************************************************
+       77  WS-DATE                  PIC X(10).
+       01  WS.
+         02 WS-DAY                  PIC X(2).
+         02 WS-MONTH                PIC X(2).
+         02 WS-YEAR                 PIC X(4).
