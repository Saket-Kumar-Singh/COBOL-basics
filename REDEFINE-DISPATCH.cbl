@@ -0,0 +1,235 @@
+      ******************************************************************
+      * Author: SAKET-KUMAR-SINGH
+      * Date: 09-08-2026
+      * Purpose: READ A SEQUENTIAL FILE OF MIXED HEADER/DETAIL/TRAILER
+      *          RECORDS AND DISPATCH EACH ONE TO ITS OWN PROCESSING
+      *          PARAGRAPH.  THE RECORD TYPE IS FOUND WITH THE SAME
+      *          SHORT-DISCRIMINATOR-PLUS-FULL-WIDTH-OVERLAY APPROACH
+      *          AS THE A/Z PAIR IN WORK_WITH_REDIFINE: ONE NARROW
+      *          LEADING FIELD TELLS YOU WHAT THE REST OF THE RECORD
+      *          MEANS BEFORE YOU REDEFINE IT AS A SPECIFIC LAYOUT.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  THE TRAILERS LINE IN 3000-TERMINATE RAN ONE
+      *                    BYTE PAST COLUMN 72, UNLIKE EVERY OTHER
+      *                    DISPLAY ABOVE AND BELOW IT.  WRAPPED IT ONTO
+      *                    TWO LINES THE SAME WAY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDEFINE-DISPATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MIXED-IN-FILE
+               ASSIGN TO "MIXEDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DISPATCH-RPT-FILE
+               ASSIGN TO "DISPATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * MR-TYPE IS THE SHORT DISCRIMINATOR FIELD.  MIXED-RECORD-HEADER,
+      * -DETAIL AND -TRAILER ARE FULL-WIDTH OVERLAYS OF THE SAME BYTES,
+      * ONE PER RECORD TYPE, EXACTLY THE A/Z PATTERN FROM
+      * WORK_WITH_REDIFINE APPLIED TO THREE LAYOUTS INSTEAD OF ONE.
+      ******************************************************************
+       FD  MIXED-IN-FILE.
+       01  MIXED-RECORD.
+           02  MR-TYPE                  PIC X(01).
+               88  REC-IS-HEADER                VALUE 'H'.
+               88  REC-IS-DETAIL                VALUE 'D'.
+               88  REC-IS-TRAILER               VALUE 'T'.
+           02  MR-REST                  PIC X(79).
+
+       01  MIXED-RECORD-HEADER REDEFINES MIXED-RECORD.
+           02  MH-TYPE                  PIC X(01).
+           02  MH-BATCH-ID              PIC X(10).
+           02  MH-RUN-DATE              PIC X(10).
+           02  FILLER                   PIC X(59).
+
+       01  MIXED-RECORD-DETAIL REDEFINES MIXED-RECORD.
+           02  MD-TYPE                  PIC X(01).
+           02  MD-ACCOUNT-NO            PIC X(10).
+           02  MD-AMOUNT                PIC X(12).
+           02  FILLER                   PIC X(57).
+
+       01  MIXED-RECORD-TRAILER REDEFINES MIXED-RECORD.
+           02  MT-TYPE                  PIC X(01).
+           02  MT-RECORD-COUNT          PIC X(06).
+           02  FILLER                   PIC X(73).
+
+       FD  DISPATCH-RPT-FILE.
+       01  DISPATCH-RPT-RECORD          PIC X(72).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * WS-DISPATCH-RPT-LINE IS BUILT IN WORKING-STORAGE AND WRITTEN
+      * WITH WRITE ... FROM SO THE UNUSED TAIL OF DL-DETAIL IS RELIABLY
+      * SPACES RATHER THAN WHATEVER IS LEFT IN THE FILE SECTION BUFFER.
+      ******************************************************************
+       01  WS-DISPATCH-RPT-LINE.
+           02  DL-TYPE                  PIC X(10).
+           02  FILLER                   PIC X(02) VALUE SPACES.
+           02  DL-DETAIL                PIC X(60).
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+               88  END-OF-MIXED-IN              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           02  WS-RECORDS-READ          PIC 9(06) VALUE ZERO.
+           02  WS-HEADERS-READ          PIC 9(06) VALUE ZERO.
+           02  WS-DETAILS-READ          PIC 9(06) VALUE ZERO.
+           02  WS-TRAILERS-READ         PIC 9(06) VALUE ZERO.
+           02  WS-UNKNOWN-READ          PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-DISPATCH-ONE-RECORD
+               THRU 2000-DISPATCH-ONE-RECORD-EXIT
+               UNTIL END-OF-MIXED-IN.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE FILES AND PRIME THE FIRST READ.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MIXED-IN-FILE
+           OPEN OUTPUT DISPATCH-RPT-FILE
+
+           PERFORM 2900-READ-MIXED-IN
+               THRU 2900-READ-MIXED-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-DISPATCH-ONE-RECORD - LOOK AT THE DISCRIMINATOR AND HAND
+      * THE RECORD TO THE PARAGRAPH THAT KNOWS ITS LAYOUT.
+      ******************************************************************
+       2000-DISPATCH-ONE-RECORD.
+           EVALUATE TRUE
+               WHEN REC-IS-HEADER
+                   PERFORM 2100-PROCESS-HEADER
+                       THRU 2100-PROCESS-HEADER-EXIT
+               WHEN REC-IS-DETAIL
+                   PERFORM 2200-PROCESS-DETAIL
+                       THRU 2200-PROCESS-DETAIL-EXIT
+               WHEN REC-IS-TRAILER
+                   PERFORM 2300-PROCESS-TRAILER
+                       THRU 2300-PROCESS-TRAILER-EXIT
+               WHEN OTHER
+                   PERFORM 2900-PROCESS-UNKNOWN
+                       THRU 2900-PROCESS-UNKNOWN-EXIT
+           END-EVALUATE.
+
+           PERFORM 2900-READ-MIXED-IN
+               THRU 2900-READ-MIXED-IN-EXIT.
+       2000-DISPATCH-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-PROCESS-HEADER - LOG THE BATCH ID AND RUN DATE CARRIED BY
+      * A HEADER RECORD.
+      ******************************************************************
+       2100-PROCESS-HEADER.
+           MOVE 'HEADER'   TO DL-TYPE.
+           MOVE SPACES     TO DL-DETAIL.
+           STRING 'BATCH-ID=' MH-BATCH-ID ' RUN-DATE=' MH-RUN-DATE
+               DELIMITED BY SIZE
+               INTO DL-DETAIL.
+           WRITE DISPATCH-RPT-RECORD FROM WS-DISPATCH-RPT-LINE.
+
+           ADD 1 TO WS-HEADERS-READ.
+       2100-PROCESS-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-PROCESS-DETAIL - LOG THE ACCOUNT NUMBER AND AMOUNT CARRIED
+      * BY A DETAIL RECORD.
+      ******************************************************************
+       2200-PROCESS-DETAIL.
+           MOVE 'DETAIL'   TO DL-TYPE.
+           MOVE SPACES     TO DL-DETAIL.
+           STRING 'ACCOUNT-NO=' MD-ACCOUNT-NO ' AMOUNT=' MD-AMOUNT
+               DELIMITED BY SIZE
+               INTO DL-DETAIL.
+           WRITE DISPATCH-RPT-RECORD FROM WS-DISPATCH-RPT-LINE.
+
+           ADD 1 TO WS-DETAILS-READ.
+       2200-PROCESS-DETAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-PROCESS-TRAILER - LOG THE RECORD COUNT CARRIED BY A
+      * TRAILER RECORD.
+      ******************************************************************
+       2300-PROCESS-TRAILER.
+           MOVE 'TRAILER'  TO DL-TYPE.
+           MOVE SPACES     TO DL-DETAIL.
+           STRING 'RECORD-COUNT=' MT-RECORD-COUNT
+               DELIMITED BY SIZE
+               INTO DL-DETAIL.
+           WRITE DISPATCH-RPT-RECORD FROM WS-DISPATCH-RPT-LINE.
+
+           ADD 1 TO WS-TRAILERS-READ.
+       2300-PROCESS-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-PROCESS-UNKNOWN - LOG ANY RECORD WHOSE DISCRIMINATOR IS
+      * NOT ONE OF THE KNOWN TYPES, INSTEAD OF SILENTLY DROPPING IT.
+      ******************************************************************
+       2900-PROCESS-UNKNOWN.
+           MOVE 'UNKNOWN'  TO DL-TYPE.
+           MOVE SPACES     TO DL-DETAIL.
+           STRING 'UNRECOGNIZED TYPE=' MR-TYPE
+               DELIMITED BY SIZE
+               INTO DL-DETAIL.
+           WRITE DISPATCH-RPT-RECORD FROM WS-DISPATCH-RPT-LINE.
+
+           ADD 1 TO WS-UNKNOWN-READ.
+       2900-PROCESS-UNKNOWN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-MIXED-IN - READ THE NEXT MIXED RECORD.
+      ******************************************************************
+       2900-READ-MIXED-IN.
+           READ MIXED-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 2900-READ-MIXED-IN-EXIT
+           END-READ.
+
+           ADD 1 TO WS-RECORDS-READ.
+       2900-READ-MIXED-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - CLOSE THE FILES AND REPORT RUN TOTALS.
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE MIXED-IN-FILE
+                 DISPATCH-RPT-FILE.
+
+           DISPLAY 'REDEFINE-DISPATCH RECORDS READ  : ' WS-RECORDS-READ.
+           DISPLAY 'REDEFINE-DISPATCH HEADERS       : ' WS-HEADERS-READ.
+           DISPLAY 'REDEFINE-DISPATCH DETAILS       : ' WS-DETAILS-READ.
+           DISPLAY 'REDEFINE-DISPATCH TRAILERS      : '
+               WS-TRAILERS-READ.
+           DISPLAY 'REDEFINE-DISPATCH UNKNOWN TYPES : ' WS-UNKNOWN-READ.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM REDEFINE-DISPATCH.
