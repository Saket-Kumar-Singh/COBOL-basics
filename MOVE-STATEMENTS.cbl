@@ -3,27 +3,720 @@
       * Date: 17-12-2023
       * Purpose: LEARNING MOVE STATEMENTS
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  Converted from an interactive console demo
+      *                    into a batch driver.  Reads a file of raw
+      *                    WS-DATE style records, runs the day/month/
+      *                    year breakdown on every record, and writes
+      *                    the parsed fields plus the original raw
+      *                    string to an output file.
+      *   09-08-2026  SKS  WS-DAY and WS-MONTH were narrower than the
+      *                    reference-modifications feeding them, which
+      *                    silently truncated the moved bytes.  Widened
+      *                    both fields to match, and added a validation
+      *                    step that range-checks the true day/month
+      *                    digits and routes anything non-numeric or
+      *                    out of range to an error listing instead of
+      *                    the output file.
+      *   09-08-2026  SKS  Pulled the WS-DATE / WS-DAY / WS-MONTH /
+      *                    WS-YEAR breakdown out into the DATEFLDS
+      *                    copybook so other programs can COPY it in.
+      *   09-08-2026  SKS  Turned the error listing into a proper
+      *                    exception file (raw date, failed field,
+      *                    reason code) and added an end-of-run
+      *                    accepted/rejected summary report for the
+      *                    data-entry team.
+      *   09-08-2026  SKS  Added a second input path for the older
+      *                    6-byte DDMMYY feed.  A sliding century
+      *                    window turns the 2-digit year into a full
+      *                    4-digit year before the record joins the
+      *                    same day/month breakdown as the 10-byte
+      *                    feed.  Run mode 'CW' selects this path.
+      *   09-08-2026  SKS  Added checkpoint/restart support.  The job
+      *                    now drops a checkpoint record to a restart
+      *                    file every WS-CHECKPOINT-INTERVAL records,
+      *                    and a RESTART command-line option re-reads
+      *                    the last checkpoint and skips that many
+      *                    input records before resuming, so an
+      *                    abend partway through an overnight run does
+      *                    not mean starting the file over from
+      *                    record one.
+      *   09-08-2026  SKS  A RESTART run was still opening DATE-OUT,
+      *                    DATEEXC and DATESUMM with OPEN OUTPUT, which
+      *                    truncates them, so the records the earlier
+      *                    run had already written were lost even
+      *                    though the input skip worked correctly.
+      *                    Changed all three to OPEN EXTEND on a
+      *                    restart so the resumed run's output joins
+      *                    the earlier run's instead of replacing it.
+      *                    Also dropped the DISPLAY WS / THE DAY IS /
+      *                    THE MONTH IS / THE YEAR IS lines left over
+      *                    from the original interactive demo - they
+      *                    flooded the job log with four lines per
+      *                    input record on a multi-thousand-record run.
+      *   09-08-2026  SKS  2000-PROCESS-ONE-RECORD was still pulling
+      *                    WS-DATE(1:4) and WS-DATE(4:7) into WS-DAY/
+      *                    WS-MONTH, the original truncation-era ranges
+      *                    from before DD/MM/YYYY's real 2-digit day
+      *                    and month positions were known, so DATEOUT
+      *                    carried "17/1" and "12/2023" instead of "17"
+      *                    and "12" for every record.  Corrected to
+      *                    WS-DATE(1:2) / WS-DATE(4:2), matching the
+      *                    ranges 2050-VALIDATE-DATE already used, and
+      *                    narrowed WS-DAY/WS-MONTH in DATEFLDS to the
+      *                    true two-byte width.  Resized DATE-OUT-RECORD
+      *                    and WS-DATE-OUT-LINE (29/28 bytes) down to
+      *                    the now-correct 21 bytes.  Also seeded
+      *                    WS-RECORDS-READ/WRITTEN/REJECTED from the
+      *                    checkpoint on a RESTART run instead of
+      *                    leaving them at zero, since the end-of-run
+      *                    summary was otherwise only covering the
+      *                    segment processed after the restart; the
+      *                    checkpoint record now carries the running
+      *                    accepted/rejected counts alongside the
+      *                    absolute record count.  Finally, DATE-IN-FILE
+      *                    and DATE-IN-FILE-CW were fixed-length records
+      *                    shorter than some bad physical lines can be,
+      *                    which let GnuCOBOL silently split an
+      *                    oversized line into a second, spurious
+      *                    record on the next READ; both are now
+      *                    RECORD IS VARYING so 2050-VALIDATE-DATE can
+      *                    see the true line length and reject anything
+      *                    that is not exactly the expected size under
+      *                    a new E000 WRONG LENGTH reason code.
+      *   09-08-2026  SKS  A RESTART ONLY SKIPPED BACK TO THE LAST
+      *                    CHECKPOINT, SO ANY RECORD PROCESSED AFTER
+      *                    THAT CHECKPOINT BUT BEFORE THE ACTUAL
+      *                    INTERRUPTION WAS REPROCESSED AND RE-WRITTEN
+      *                    TO DATE-OUT-FILE/EXCEPTION-FILE ON TOP OF
+      *                    THE COPY THE INTERRUPTED RUN ALREADY WROTE,
+      *                    SINCE BOTH ARE OPENED EXTEND RATHER THAN
+      *                    TRUNCATED BACK TO THE CHECKPOINT.  TIGHTENED
+      *                    WS-CHECKPOINT-INTERVAL FROM 0100 TO 0001 SO
+      *                    THE LAST CHECKPOINT ALWAYS MATCHES THE LAST
+      *                    RECORD ACTUALLY WRITTEN, LEAVING NO GAP FOR
+      *                    A RESTART TO DUPLICATE.
+      *   09-08-2026  SKS  THE EXCEPTION LOG WAS MOVING THE ALREADY-
+      *                    TRUNCATED WS-DATE (10 BYTES) INTO EX-WS-DATE,
+      *                    SO AN E000 WRONG LENGTH RECORD LONGER THAN
+      *                    10 BYTES NEVER SHOWED ITS ACTUAL CONTENT IN
+      *                    THE EXCEPTION ROW RAISED TO EXPLAIN IT.
+      *                    WIDENED EX-WS-DATE TO 20 BYTES AND LOG
+      *                    DI-WS-DATE/DI-CW-DATE, THE RAW LINE AS READ,
+      *                    INSTEAD OF WS-DATE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVE-STATEMENTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-IN-FILE
+               ASSIGN TO "DATEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    ALTERNATE 6-BYTE DDMMYY FEED, SELECTED BY RUN MODE 'CW'.
+           SELECT DATE-IN-FILE-CW
+               ASSIGN TO "DATEIN6"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DATE-OUT-FILE
+               ASSIGN TO "DATEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "DATEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-RPT-FILE
+               ASSIGN TO "DATESUMM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    CHECKPOINT/RESTART FILE.  ONE RECORD IS APPENDED EVERY
+      *    WS-CHECKPOINT-INTERVAL INPUT RECORDS; A RESTART RUN READS
+      *    IT BACK TO FIND HOW MANY INPUT RECORDS TO SKIP.  THE INTERVAL
+      *    MUST STAY AT 1 (SEE THE MODIFICATION HISTORY) OR A RESTART
+      *    CAN RE-WRITE RECORDS THE INTERRUPTED RUN ALREADY WROTE TO
+      *    DATE-OUT-FILE/EXCEPTION-FILE, SINCE BOTH ARE OPENED EXTEND
+      *    RATHER THAN DE-DUPLICATED ON RESTART.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "DATECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      ******************************************************************
+      * DATE-IN-RECORD IS DECLARED VARYING SO A PHYSICAL LINE LONGER
+      * THAN THE EXPECTED 10 BYTES IS NOT SILENTLY SPLIT ACROSS TWO
+      * READS - WS-DI-RECORD-LEN CARRIES BACK THE TRUE LENGTH OF EACH
+      * LINE READ SO 2050-VALIDATE-DATE CAN REJECT ANYTHING THAT IS
+      * NOT EXACTLY 10 BYTES LONG.
+      ******************************************************************
+       FD  DATE-IN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 20 CHARACTERS
+           DEPENDING ON WS-DI-RECORD-LEN.
+       01  DATE-IN-RECORD.
+           02  DI-WS-DATE           PIC X(20).
+
+      ******************************************************************
+      * DATE-IN-FILE-CW CARRIES THE OLDER 6-BYTE DDMMYY FEED: TWO
+      * DIGITS OF DAY, TWO OF MONTH, TWO OF YEAR, NO CENTURY.  ALSO
+      * VARYING, FOR THE SAME REASON AS DATE-IN-FILE ABOVE.
+      ******************************************************************
+       FD  DATE-IN-FILE-CW
+           RECORD IS VARYING IN SIZE FROM 1 TO 20 CHARACTERS
+           DEPENDING ON WS-DI-CW-RECORD-LEN.
+       01  DATE-IN-RECORD-CW.
+           02  DI-CW-DATE           PIC X(20).
+
+       FD  DATE-OUT-FILE.
+       01  DATE-OUT-RECORD              PIC X(21).
+
+      ******************************************************************
+      * EXCEPTION-FILE CARRIES ONE RECORD PER REJECTED INPUT DATE:
+      * THE ORIGINAL RAW STRING, WHICH FIELD FAILED, A REASON CODE AND
+      * A SHORT REASON TEXT, FOR THE DATA-ENTRY TEAM TO WORK FROM.
+      ******************************************************************
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD             PIC X(67).
+
+       FD  SUMMARY-RPT-FILE.
+       01  SUMMARY-RPT-RECORD       PIC X(60).
+
+      ******************************************************************
+      * CHECKPOINT-RECORD HOLDS THE ABSOLUTE COUNT OF INPUT RECORDS
+      * READ SO FAR, PLUS THE RUNNING ACCEPTED/REJECTED COUNTS AS OF
+      * THAT POINT, ZERO-FILLED, ONE RECORD PER CHECKPOINT TAKEN.  A
+      * RESTART SEEDS THE RUN COUNTERS FROM THE LAST ONE SO THE
+      * END-OF-RUN SUMMARY COVERS THE WHOLE FILE, NOT JUST THE SEGMENT
+      * PROCESSED AFTER THE RESTART.
+      ******************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-ABSOLUTE-COUNT  PIC 9(06).
+           02  CKPT-WRITTEN-COUNT   PIC 9(06).
+           02  CKPT-REJECTED-COUNT  PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       77  WS-DATE PIC X(10).
-       01  WS.
-         02 WS-DAY PIC X(2).
-         02 WS-MONTH PIC X(2).
-         02 WS-YEAR PIC X(4).
+           COPY DATEFLDS.
+
+      ******************************************************************
+      * WS-DATE-OUT-LINE AND WS-EXCEPTION-LINE ARE BUILT IN WORKING-
+      * STORAGE AND WRITTEN TO THEIR FILES WITH WRITE ... FROM, SO
+      * THE FILLER BYTES BETWEEN FIELDS ARE RELIABLY SPACES RATHER
+      * THAN WHATEVER HAPPENS TO BE IN THE FILE SECTION BUFFER.
+      * EX-WS-DATE IS THE FULL WIDTH OF DI-WS-DATE/DI-CW-DATE (20
+      * BYTES) RATHER THAN WS-DATE'S 10, SINCE 2000-PROCESS-ONE-RECORD
+      * LOGS THE RAW LINE AS READ, BEFORE ANY TRUNCATION - OTHERWISE AN
+      * E000 WRONG LENGTH RECORD LONGER THAN 10 BYTES WOULD HAVE ITS
+      * ACTUAL CONTENT CUT OFF IN THE VERY EXCEPTION ROW MEANT TO SHOW
+      * WHAT WAS WRONG WITH IT.
+      ******************************************************************
+       01  WS-DATE-OUT-LINE.
+           02  DO-WS-DATE           PIC X(10).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  DO-WS-DAY            PIC X(02).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  DO-WS-MONTH          PIC X(02).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  DO-WS-YEAR           PIC X(04).
+
+       01  WS-EXCEPTION-LINE.
+           02  EX-WS-DATE           PIC X(20).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  EX-FIELD-NAME        PIC X(10).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  EX-REASON-CODE       PIC X(04).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  EX-REASON-TEXT       PIC X(30).
+
+       01  WS-RUN-MODE              PIC X(02) VALUE SPACES.
+           88  RUN-MODE-CENTURY-WINDOW      VALUE 'CW'.
+
+      ******************************************************************
+      * THE COMMAND LINE MAY CARRY THE RUN MODE ('CW') AND THE RESTART
+      * OPTION ('RESTART') IN EITHER ORDER, SO BOTH TOKENS ARE CHECKED
+      * FOR EACH KEYWORD RATHER THAN ASSUMING A FIXED POSITION.
+      ******************************************************************
+       01  WS-COMMAND-LINE          PIC X(40) VALUE SPACES.
+       01  WS-CL-TOKEN-1            PIC X(10) VALUE SPACES.
+       01  WS-CL-TOKEN-2            PIC X(10) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  END-OF-DATE-IN            VALUE 'Y'.
+           02  WS-RESTART-SWITCH    PIC X(01) VALUE 'N'.
+               88  RESTART-IN-PROGRESS        VALUE 'Y'.
+           02  WS-CKPT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+               88  END-OF-CHECKPOINT-IN       VALUE 'Y'.
+
+      ******************************************************************
+      * WS-DI-RECORD-LEN / WS-DI-CW-RECORD-LEN RECEIVE THE TRUE LENGTH
+      * OF EACH PHYSICAL LINE READ (SEE THE RECORD IS VARYING CLAUSE ON
+      * DATE-IN-FILE / DATE-IN-FILE-CW ABOVE).  WV-RAW-LENGTH CARRIES
+      * WHICHEVER ONE APPLIES TO THE CURRENT RUN MODE INTO
+      * 2050-VALIDATE-DATE.
+      ******************************************************************
+       01  WS-DI-RECORD-LEN         PIC 9(04) VALUE ZERO.
+       01  WS-DI-CW-RECORD-LEN      PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      * WS-CHECKPOINT-FIELDS TRACK PROGRESS FOR THE RESTART FILE.
+      * WS-CKPT-ABSOLUTE-COUNT IS THE COUNT OF INPUT RECORDS READ SINCE
+      * THE START OF THE FILE (NOT JUST THIS RUN), SO A CHECKPOINT
+      * WRITTEN ON A RESTARTED RUN STILL LINES UP WITH THE INPUT FILE.
+      * WS-CHECKPOINT-INTERVAL IS 1 RATHER THAN A LARGER BATCH SIZE -
+      * 1070-SKIP-TO-CHECKPOINT ONLY SKIPS BACK TO THE LAST CHECKPOINT,
+      * SO ANY RECORD PROCESSED AFTER THAT CHECKPOINT AND BEFORE THE
+      * ACTUAL INTERRUPTION WOULD OTHERWISE BE REPROCESSED AND
+      * RE-WRITTEN ON RESTART (DATE-OUT-FILE/EXCEPTION-FILE ARE OPENED
+      * EXTEND, SO THE DUPLICATE WOULD JOIN THE FILE RATHER THAN
+      * OVERWRITE IT).  CHECKPOINTING EVERY RECORD MEANS THE LAST
+      * CHECKPOINT ALWAYS MATCHES THE LAST RECORD ACTUALLY WRITTEN, SO
+      * A RESTART'S SKIP COUNT NEVER LEAVES A GAP TO DUPLICATE.
+      ******************************************************************
+       01  WS-CHECKPOINT-FIELDS.
+           02  WS-CHECKPOINT-INTERVAL       PIC 9(04) VALUE 0001.
+           02  WS-CKPT-ABSOLUTE-COUNT       PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-SKIP-COUNT           PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-LAST-RECORD          PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-LAST-WRITTEN         PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-LAST-REJECTED        PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-QUOTIENT             PIC 9(06) VALUE ZERO.
+           02  WS-CKPT-REMAINDER            PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      * WS-CENTURY-WINDOW-FIELDS TURN A 6-BYTE DDMMYY STRING INTO A
+      * SYNTHETIC WS-DATE.  YEARS 00-29 ARE TAKEN AS 20XX, 30-99 AS
+      * 19XX.
+      ******************************************************************
+       01  WS-CENTURY-WINDOW-FIELDS.
+           02  CW-DAY-TEXT          PIC X(02).
+           02  CW-MONTH-TEXT        PIC X(02).
+           02  CW-YEAR-TEXT         PIC X(02).
+           02  CW-YEAR-NUM          PIC 9(02).
+               88  CW-PIVOT-YEAR            VALUE 00 THRU 29.
+           02  CW-CENTURY           PIC 9(02).
+           02  CW-FULL-YEAR         PIC X(04).
+
+       01  WS-COUNTERS.
+           02  WS-RECORDS-READ      PIC 9(06) VALUE ZERO.
+           02  WS-RECORDS-WRITTEN   PIC 9(06) VALUE ZERO.
+           02  WS-RECORDS-REJECTED  PIC 9(06) VALUE ZERO.
+
+      ******************************************************************
+      * WS-VALIDATE-FIELDS HOLDS THE TRUE TWO-DIGIT DAY AND MONTH AND
+      * FOUR-DIGIT YEAR, PULLED SEPARATELY FROM WS-DATE SO THE RANGE
+      * CHECKS BELOW DO NOT DEPEND ON WS-DAY / WS-MONTH HAVING ALREADY
+      * BEEN SET.
+      ******************************************************************
+       01  WS-VALIDATE-FIELDS.
+           02  WV-RAW-LENGTH        PIC 9(04).
+           02  WV-EXPECTED-LENGTH   PIC 9(04).
+           02  WV-DAY-TEXT          PIC X(02).
+           02  WV-MONTH-TEXT        PIC X(02).
+           02  WV-YEAR-TEXT         PIC X(04).
+           02  WV-DAY-NUM           PIC 9(02).
+           02  WV-MONTH-NUM         PIC 9(02).
+           02  WV-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+               88  RECORD-IS-VALID          VALUE 'Y'.
+               88  RECORD-IS-INVALID        VALUE 'N'.
+           02  WV-FIELD-NAME        PIC X(10).
+           02  WV-REASON-CODE       PIC X(04).
+           02  WV-REASON            PIC X(30).
+
+       01  WS-SUMMARY-LINE.
+           02  WS-SL-LABEL          PIC X(30).
+           02  WS-SL-COUNT          PIC ZZZZZ9.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            ACCEPT WS-DATE.
-            MOVE WS-DATE(1:4) TO WS-DAY OF WS.
-            MOVE WS-DATE(4:7) TO WS-MONTH OF WS.
-            MOVE WS-DATE(7:) TO WS-YEAR OF WS.
-            DISPLAY WS.
-            DISPLAY 'THE DAY IS ' WS-DAY.
-            DISPLAY 'THE MONTH IS ' WS-MONTH.
-            DISPLAY 'THE YEAR IS ' WS-YEAR.
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-RECORD
+               THRU 2000-PROCESS-ONE-RECORD-EXIT
+               UNTIL END-OF-DATE-IN.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE INPUT AND OUTPUT FILES AND PRIME
+      * THE FIRST READ.  THE COMMAND LINE SELECTS THE RUN MODE ('CW')
+      * AND WHETHER THIS IS A RESTART ('RESTART') OF AN EARLIER RUN
+      * THAT DID NOT FINISH.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-CL-TOKEN-1 WS-CL-TOKEN-2.
+
+           IF WS-CL-TOKEN-1 = 'CW' OR WS-CL-TOKEN-2 = 'CW'
+               MOVE 'CW' TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-CL-TOKEN-1 = 'RESTART' OR WS-CL-TOKEN-2 = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-SWITCH
+           END-IF.
+
+           IF RUN-MODE-CENTURY-WINDOW
+               OPEN INPUT DATE-IN-FILE-CW
+           ELSE
+               OPEN INPUT DATE-IN-FILE
+           END-IF.
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND DATE-OUT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND SUMMARY-RPT-FILE
+           ELSE
+               OPEN OUTPUT DATE-OUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT SUMMARY-RPT-FILE
+           END-IF.
+
+           IF RESTART-IN-PROGRESS
+               PERFORM 1040-LOAD-CHECKPOINT
+                   THRU 1040-LOAD-CHECKPOINT-EXIT
+               OPEN EXTEND CHECKPOINT-FILE
+               PERFORM 1070-SKIP-TO-CHECKPOINT
+                   THRU 1070-SKIP-TO-CHECKPOINT-EXIT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+           PERFORM 2900-READ-DATE-IN
+               THRU 2900-READ-DATE-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1040-LOAD-CHECKPOINT - READ THE RESTART FILE LEFT BY AN EARLIER
+      * RUN AND REMEMBER THE LAST RECORD COUNT IT CHECKPOINTED.
+      ******************************************************************
+       1040-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+
+           PERFORM 1050-READ-CHECKPOINT
+               THRU 1050-READ-CHECKPOINT-EXIT
+               UNTIL END-OF-CHECKPOINT-IN
+
+           CLOSE CHECKPOINT-FILE.
+
+           MOVE WS-CKPT-LAST-RECORD   TO WS-CKPT-SKIP-COUNT.
+           MOVE WS-CKPT-LAST-RECORD   TO WS-RECORDS-READ.
+           MOVE WS-CKPT-LAST-WRITTEN  TO WS-RECORDS-WRITTEN.
+           MOVE WS-CKPT-LAST-REJECTED TO WS-RECORDS-REJECTED.
+       1040-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+       1050-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+                   GO TO 1050-READ-CHECKPOINT-EXIT
+           END-READ.
+
+           MOVE CKPT-ABSOLUTE-COUNT TO WS-CKPT-LAST-RECORD.
+           MOVE CKPT-WRITTEN-COUNT  TO WS-CKPT-LAST-WRITTEN.
+           MOVE CKPT-REJECTED-COUNT TO WS-CKPT-LAST-REJECTED.
+       1050-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1070-SKIP-TO-CHECKPOINT - RE-READ, WITHOUT PROCESSING, THE
+      * INPUT RECORDS THE LAST RUN ALREADY GOT THROUGH, SO THE RESUMED
+      * RUN PICKS UP RIGHT AFTER THE LAST CHECKPOINT.
+      ******************************************************************
+       1070-SKIP-TO-CHECKPOINT.
+           PERFORM 1080-SKIP-ONE-RECORD
+               THRU 1080-SKIP-ONE-RECORD-EXIT
+               UNTIL WS-CKPT-ABSOLUTE-COUNT NOT LESS THAN
+                       WS-CKPT-SKIP-COUNT
+                   OR END-OF-DATE-IN.
+       1070-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+       1080-SKIP-ONE-RECORD.
+           IF RUN-MODE-CENTURY-WINDOW
+               READ DATE-IN-FILE-CW
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                       GO TO 1080-SKIP-ONE-RECORD-EXIT
+               END-READ
+           ELSE
+               READ DATE-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                       GO TO 1080-SKIP-ONE-RECORD-EXIT
+               END-READ
+           END-IF.
+
+           ADD 1 TO WS-CKPT-ABSOLUTE-COUNT.
+       1080-SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ONE-RECORD - BREAK ONE RAW DATE STRING INTO ITS
+      * DAY / MONTH / YEAR PIECES AND WRITE THE RESULT RECORD.
+      ******************************************************************
+       2000-PROCESS-ONE-RECORD.
+           MOVE WS-DATE(1:2) TO WS-DAY OF WS.
+           MOVE WS-DATE(4:2) TO WS-MONTH OF WS.
+           MOVE WS-DATE(7:) TO WS-YEAR OF WS.
+
+           PERFORM 2050-VALIDATE-DATE
+               THRU 2050-VALIDATE-DATE-EXIT.
+
+           IF RECORD-IS-VALID
+               MOVE WS-DATE   TO DO-WS-DATE
+               MOVE WS-DAY    TO DO-WS-DAY
+               MOVE WS-MONTH  TO DO-WS-MONTH
+               MOVE WS-YEAR   TO DO-WS-YEAR
+               WRITE DATE-OUT-RECORD FROM WS-DATE-OUT-LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               IF RUN-MODE-CENTURY-WINDOW
+                   MOVE DI-CW-DATE TO EX-WS-DATE
+               ELSE
+                   MOVE DI-WS-DATE TO EX-WS-DATE
+               END-IF
+               MOVE WV-FIELD-NAME TO EX-FIELD-NAME
+               MOVE WV-REASON-CODE TO EX-REASON-CODE
+               MOVE WV-REASON     TO EX-REASON-TEXT
+               WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+           PERFORM 2080-WRITE-CHECKPOINT-IF-DUE
+               THRU 2080-WRITE-CHECKPOINT-IF-DUE-EXIT.
+
+           PERFORM 2900-READ-DATE-IN
+               THRU 2900-READ-DATE-IN-EXIT.
+       2000-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2080-WRITE-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL
+      * INPUT RECORDS, DROP THE CURRENT ABSOLUTE RECORD COUNT TO THE
+      * RESTART FILE.
+      ******************************************************************
+       2080-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-CKPT-ABSOLUTE-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+
+           IF WS-CKPT-REMAINDER = ZERO
+               MOVE WS-CKPT-ABSOLUTE-COUNT TO CKPT-ABSOLUTE-COUNT
+               MOVE WS-RECORDS-WRITTEN     TO CKPT-WRITTEN-COUNT
+               MOVE WS-RECORDS-REJECTED    TO CKPT-REJECTED-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+       2080-WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-VALIDATE-DATE - FIRST CONFIRM THE RAW LINE JUST READ WAS
+      * EXACTLY THE LENGTH THIS FEED EXPECTS (A LONGER OR SHORTER LINE
+      * MEANS THE DAY/MONTH/YEAR BYTE POSITIONS BELOW CANNOT BE TRUSTED
+      * EVEN IF THEY HAPPEN TO LOOK NUMERIC), THEN PULL THE TRUE
+      * TWO-DIGIT DAY, TWO-DIGIT MONTH AND FOUR-DIGIT YEAR OUT OF
+      * WS-DATE AND RANGE-CHECK THEM.  ANY NON-NUMERIC CONTENT OR
+      * OUT-OF-RANGE DAY/MONTH MARKS THE RECORD INVALID.
+      ******************************************************************
+       2050-VALIDATE-DATE.
+           MOVE 'Y' TO WV-VALID-SWITCH.
+           MOVE SPACE TO WV-FIELD-NAME.
+           MOVE SPACE TO WV-REASON-CODE.
+           MOVE SPACE TO WV-REASON.
+
+           IF RUN-MODE-CENTURY-WINDOW
+               MOVE WS-DI-CW-RECORD-LEN TO WV-RAW-LENGTH
+               MOVE 6 TO WV-EXPECTED-LENGTH
+           ELSE
+               MOVE WS-DI-RECORD-LEN TO WV-RAW-LENGTH
+               MOVE 10 TO WV-EXPECTED-LENGTH
+           END-IF.
+
+           IF WV-RAW-LENGTH NOT = WV-EXPECTED-LENGTH
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'RECORD' TO WV-FIELD-NAME
+               MOVE 'E000' TO WV-REASON-CODE
+               MOVE 'WRONG LENGTH' TO WV-REASON
+               GO TO 2050-VALIDATE-DATE-EXIT
+           END-IF.
+
+           MOVE WS-DATE(1:2) TO WV-DAY-TEXT.
+           MOVE WS-DATE(4:2) TO WV-MONTH-TEXT.
+           MOVE WS-DATE(7:4) TO WV-YEAR-TEXT.
+
+           IF WV-DAY-TEXT NOT NUMERIC
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'DAY'  TO WV-FIELD-NAME
+               MOVE 'E001' TO WV-REASON-CODE
+               MOVE 'NON-NUMERIC DAY' TO WV-REASON
+               GO TO 2050-VALIDATE-DATE-EXIT
+           END-IF.
+
+           IF WV-MONTH-TEXT NOT NUMERIC
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'MONTH' TO WV-FIELD-NAME
+               MOVE 'E002'  TO WV-REASON-CODE
+               MOVE 'NON-NUMERIC MONTH' TO WV-REASON
+               GO TO 2050-VALIDATE-DATE-EXIT
+           END-IF.
+
+           IF WV-YEAR-TEXT NOT NUMERIC
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'YEAR' TO WV-FIELD-NAME
+               MOVE 'E003' TO WV-REASON-CODE
+               MOVE 'NON-NUMERIC YEAR' TO WV-REASON
+               GO TO 2050-VALIDATE-DATE-EXIT
+           END-IF.
+
+           MOVE WV-DAY-TEXT   TO WV-DAY-NUM.
+           MOVE WV-MONTH-TEXT TO WV-MONTH-NUM.
+
+           IF WV-DAY-NUM < 1 OR WV-DAY-NUM > 31
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'DAY'  TO WV-FIELD-NAME
+               MOVE 'E004' TO WV-REASON-CODE
+               MOVE 'DAY OUT OF RANGE 1-31' TO WV-REASON
+               GO TO 2050-VALIDATE-DATE-EXIT
+           END-IF.
+
+           IF WV-MONTH-NUM < 1 OR WV-MONTH-NUM > 12
+               MOVE 'N' TO WV-VALID-SWITCH
+               MOVE 'MONTH' TO WV-FIELD-NAME
+               MOVE 'E005'  TO WV-REASON-CODE
+               MOVE 'MONTH OUT OF RANGE 1-12' TO WV-REASON
+           END-IF.
+       2050-VALIDATE-DATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-READ-DATE-IN - READ THE NEXT RAW DATE RECORD, FROM
+      * WHICHEVER FEED THE RUN MODE SELECTED, AND LEAVE IT IN WS-DATE.
+      ******************************************************************
+       2900-READ-DATE-IN.
+           IF RUN-MODE-CENTURY-WINDOW
+               PERFORM 2910-READ-DATE-IN-CW
+                   THRU 2910-READ-DATE-IN-CW-EXIT
+           ELSE
+               PERFORM 2920-READ-DATE-IN-STD
+                   THRU 2920-READ-DATE-IN-STD-EXIT
+           END-IF.
+       2900-READ-DATE-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2910-READ-DATE-IN-CW - READ ONE 6-BYTE DDMMYY RECORD AND
+      * EXPAND ITS 2-DIGIT YEAR INTO A SYNTHETIC WS-DATE.
+      ******************************************************************
+       2910-READ-DATE-IN-CW.
+           READ DATE-IN-FILE-CW
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 2910-READ-DATE-IN-CW-EXIT
+           END-READ.
+
+           PERFORM 2950-APPLY-CENTURY-WINDOW
+               THRU 2950-APPLY-CENTURY-WINDOW-EXIT.
+
+           ADD 1 TO WS-RECORDS-READ.
+           ADD 1 TO WS-CKPT-ABSOLUTE-COUNT.
+       2910-READ-DATE-IN-CW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2920-READ-DATE-IN-STD - READ ONE 10-BYTE WS-DATE STYLE RECORD.
+      ******************************************************************
+       2920-READ-DATE-IN-STD.
+           READ DATE-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 2920-READ-DATE-IN-STD-EXIT
+           END-READ.
+
+           MOVE DI-WS-DATE TO WS-DATE.
+           ADD 1 TO WS-RECORDS-READ.
+           ADD 1 TO WS-CKPT-ABSOLUTE-COUNT.
+       2920-READ-DATE-IN-STD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2950-APPLY-CENTURY-WINDOW - SPLIT THE 6-BYTE DDMMYY RECORD,
+      * APPLY THE SLIDING CENTURY WINDOW TO ITS 2-DIGIT YEAR (00-29 =
+      * 20XX, 30-99 = 19XX), AND BUILD A SYNTHETIC 10-BYTE WS-DATE SO
+      * IT FLOWS THROUGH THE SAME BREAKDOWN AS THE STANDARD FEED.
+      ******************************************************************
+       2950-APPLY-CENTURY-WINDOW.
+           MOVE DI-CW-DATE(1:2) TO CW-DAY-TEXT.
+           MOVE DI-CW-DATE(3:2) TO CW-MONTH-TEXT.
+           MOVE DI-CW-DATE(5:2) TO CW-YEAR-TEXT.
+
+           IF CW-YEAR-TEXT IS NUMERIC
+               MOVE CW-YEAR-TEXT TO CW-YEAR-NUM
+           ELSE
+               MOVE ZERO TO CW-YEAR-NUM
+           END-IF.
+
+           IF CW-PIVOT-YEAR
+               MOVE 20 TO CW-CENTURY
+           ELSE
+               MOVE 19 TO CW-CENTURY
+           END-IF.
+
+           STRING CW-CENTURY CW-YEAR-TEXT
+               DELIMITED BY SIZE
+               INTO CW-FULL-YEAR.
+
+           MOVE SPACE      TO WS-DATE.
+           MOVE CW-DAY-TEXT   TO WS-DATE(1:2).
+           MOVE '/'           TO WS-DATE(3:1).
+           MOVE CW-MONTH-TEXT TO WS-DATE(4:2).
+           MOVE '/'           TO WS-DATE(6:1).
+           MOVE CW-FULL-YEAR  TO WS-DATE(7:4).
+       2950-APPLY-CENTURY-WINDOW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - CLOSE THE FILES AND REPORT RUN TOTALS.
+      ******************************************************************
+       3000-TERMINATE.
+           MOVE 'RECORDS READ'     TO WS-SL-LABEL
+           MOVE WS-RECORDS-READ    TO WS-SL-COUNT
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORDS ACCEPTED' TO WS-SL-LABEL
+           MOVE WS-RECORDS-WRITTEN TO WS-SL-COUNT
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORDS REJECTED' TO WS-SL-LABEL
+           MOVE WS-RECORDS-REJECTED TO WS-SL-COUNT
+           WRITE SUMMARY-RPT-RECORD FROM WS-SUMMARY-LINE
+
+           IF RUN-MODE-CENTURY-WINDOW
+               CLOSE DATE-IN-FILE-CW
+           ELSE
+               CLOSE DATE-IN-FILE
+           END-IF.
+
+           CLOSE DATE-OUT-FILE
+                 EXCEPTION-FILE
+                 SUMMARY-RPT-FILE
+                 CHECKPOINT-FILE.
+
+           DISPLAY 'MOVE-STATEMENTS RECORDS READ     : '
+               WS-RECORDS-READ.
+           DISPLAY 'MOVE-STATEMENTS RECORDS ACCEPTED : '
+               WS-RECORDS-WRITTEN.
+           DISPLAY 'MOVE-STATEMENTS RECORDS REJECTED : '
+               WS-RECORDS-REJECTED.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
        END PROGRAM MOVE-STATEMENTS.
