@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: SAKET-KUMAR-SINGH
+      * Date: 09-08-2026
+      * Purpose: RECONCILE THE A/Z AND B/C REDEFINES PAIRS USED IN
+      *          WORK_WITH_REDIFINE AGAINST EACH OTHER.  A LAYOUT
+      *          REDEFINE IS ONLY SAFE IF EVERY VIEW OF THE SAME BYTES
+      *          AGREES WITH THE OTHERS; THIS UTILITY CHECKS THAT ON A
+      *          FILE OF SAMPLE RECORDS INSTEAD OF TRUSTING A ONE-OFF
+      *          DISPLAY STATEMENT.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  01 BC-RECORD-C REDEFINES 01 BC-RECORD but
+      *                    totalled 17 bytes against BC-RECORD's 16,
+      *                    the same size mismatch already fixed on the
+      *                    B/C pair in WORK_WITH_REDIFINE itself.
+      *                    Resized BC-Z2 from X(16) to X(15) so
+      *                    BC-RECORD-C matches BC-RECORD byte for byte.
+      *   09-08-2026  SKS  IF BC-Y1 NOT = BC-Z1 in 2100-RECONCILE-BC-
+      *                    RECORD was comparing a byte to itself since
+      *                    BC-Y1 and BC-Z1 are both PIC X(01) at offset
+      *                    0 of the same physical bytes - no sample
+      *                    data could ever make it fire.  Dropped the
+      *                    check and WS-BC-MISMATCHES, and log once up
+      *                    front that the B/C pair has no content-level
+      *                    disagreement to detect, unlike the genuine
+      *                    numeric-reinterpretation risk checked on the
+      *                    A/Z pair.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDEFINE-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AZ-IN-FILE
+               ASSIGN TO "AZIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BC-IN-FILE
+               ASSIGN TO "BCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-LOG-FILE
+               ASSIGN TO "RECONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * AZ-IN-FILE CARRIES SAMPLE RECORDS IN THE SAME LAYOUT AS THE
+      * A / Z PAIR IN WORK_WITH_REDIFINE.
+      ******************************************************************
+       FD  AZ-IN-FILE.
+       01  AZ-RECORD.
+           02  AZ-X1                PIC X(02).
+           02  AZ-X2 REDEFINES AZ-X1
+                                     PIC 9(02).
+           02  AZ-X3                PIC X(15).
+
+       01  AZ-RECORD-Z REDEFINES AZ-RECORD.
+           02  AZ-Z1                PIC X(01).
+           02  AZ-Z2                PIC X(16).
+
+      ******************************************************************
+      * BC-IN-FILE CARRIES SAMPLE RECORDS IN THE SAME LAYOUT AS THE
+      * B / C PAIR IN WORK_WITH_REDIFINE.
+      ******************************************************************
+       FD  BC-IN-FILE.
+       01  BC-RECORD.
+           02  BC-Y1                PIC X(01).
+           02  BC-Y2                PIC X(05).
+           02  BC-Y3                PIC X(10).
+
+       01  BC-RECORD-C REDEFINES BC-RECORD.
+           02  BC-Z1                PIC X(01).
+           02  BC-Z2                PIC X(15).
+
+       FD  RECON-LOG-FILE.
+       01  RECON-LOG-RECORD         PIC X(69).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * WS-RECON-LOG-LINE IS BUILT IN WORKING-STORAGE AND WRITTEN WITH
+      * WRITE ... FROM SO THE FILLER BETWEEN FIELDS IS RELIABLY A
+      * SPACE RATHER THAN WHATEVER HAPPENS TO BE IN THE FILE SECTION
+      * BUFFER.
+      ******************************************************************
+       01  WS-RECON-LOG-LINE.
+           02  RL-SOURCE            PIC X(08).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  RL-DETAIL            PIC X(60).
+
+       01  WS-SWITCHES.
+           02  WS-AZ-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  END-OF-AZ-IN             VALUE 'Y'.
+           02  WS-BC-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  END-OF-BC-IN             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           02  WS-AZ-READ           PIC 9(06) VALUE ZERO.
+           02  WS-AZ-MISMATCHES     PIC 9(06) VALUE ZERO.
+           02  WS-BC-READ           PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           OPEN INPUT  AZ-IN-FILE
+           OPEN INPUT  BC-IN-FILE
+           OPEN OUTPUT RECON-LOG-FILE
+
+           PERFORM 1000-RECONCILE-AZ-FILE
+               THRU 1000-RECONCILE-AZ-FILE-EXIT.
+
+           PERFORM 2000-RECONCILE-BC-FILE
+               THRU 2000-RECONCILE-BC-FILE-EXIT.
+
+           CLOSE AZ-IN-FILE
+                 BC-IN-FILE
+                 RECON-LOG-FILE.
+
+           DISPLAY 'AZ RECORDS READ        : ' WS-AZ-READ.
+           DISPLAY 'AZ VIEW MISMATCHES     : ' WS-AZ-MISMATCHES.
+           DISPLAY 'BC RECORDS READ        : ' WS-BC-READ.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-RECONCILE-AZ-FILE - FOR EVERY SAMPLE RECORD, CONFIRM THE
+      * NUMERIC VIEW (AZ-X2) ONLY APPLIES WHEN THE ALPHANUMERIC VIEW
+      * (AZ-X1) ACTUALLY LOOKS NUMERIC.
+      ******************************************************************
+       1000-RECONCILE-AZ-FILE.
+           PERFORM 1900-READ-AZ-IN
+               THRU 1900-READ-AZ-IN-EXIT.
+
+           PERFORM 1100-RECONCILE-AZ-RECORD
+               THRU 1100-RECONCILE-AZ-RECORD-EXIT
+               UNTIL END-OF-AZ-IN.
+       1000-RECONCILE-AZ-FILE-EXIT.
+           EXIT.
+
+       1100-RECONCILE-AZ-RECORD.
+           ADD 1 TO WS-AZ-READ.
+
+           IF AZ-X1 IS NOT NUMERIC
+               MOVE 'AZ-PAIR ' TO RL-SOURCE
+               MOVE SPACES TO RL-DETAIL
+               STRING 'NUMERIC VIEW X2 INVALID, X1=' AZ-X1
+                   DELIMITED BY SIZE
+                   INTO RL-DETAIL
+               WRITE RECON-LOG-RECORD FROM WS-RECON-LOG-LINE
+               ADD 1 TO WS-AZ-MISMATCHES
+           END-IF.
+
+           PERFORM 1900-READ-AZ-IN
+               THRU 1900-READ-AZ-IN-EXIT.
+       1100-RECONCILE-AZ-RECORD-EXIT.
+           EXIT.
+
+       1900-READ-AZ-IN.
+           READ AZ-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-AZ-EOF-SWITCH
+           END-READ.
+       1900-READ-AZ-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RECONCILE-BC-FILE - BC-Y1 AND BC-Z1 ARE BOTH PIC X(01) AT
+      * OFFSET 0 OF THE SAME BYTES, SO THERE IS NO CONTENT-LEVEL CHECK
+      * TO MAKE BETWEEN THEM THE WAY AZ-X1/AZ-X2 CAN DISAGREE (ONE OF
+      * THOSE IS A GENUINE NUMERIC REINTERPRETATION OF ALPHANUMERIC
+      * DATA, THE OTHER IS NOT).  LOG THAT ONCE UP FRONT INSTEAD OF
+      * RUNNING A BYTE-AGAINST-ITSELF COMPARE THAT CAN NEVER FIRE, AND
+      * JUST COUNT THE SAMPLE RECORDS SEEN.  BC-RECORD AND BC-RECORD-C
+      * BEING THE SAME LENGTH IS A LAYOUT CONCERN, NOT A PER-RECORD
+      * CONTENT CHECK; THAT IS WHAT REDEFINE-LENCHK IS FOR.
+      ******************************************************************
+       2000-RECONCILE-BC-FILE.
+           MOVE 'BC-PAIR ' TO RL-SOURCE
+           MOVE SPACES TO RL-DETAIL
+           STRING 'Y1/Z1 OCCUPY THE SAME BYTE, NO CONTENT-LEVEL'
+                   ' DISAGREEMENT IS POSSIBLE TO DETECT'
+               DELIMITED BY SIZE
+               INTO RL-DETAIL
+           WRITE RECON-LOG-RECORD FROM WS-RECON-LOG-LINE.
+
+           PERFORM 2900-READ-BC-IN
+               THRU 2900-READ-BC-IN-EXIT.
+
+           PERFORM 2100-RECONCILE-BC-RECORD
+               THRU 2100-RECONCILE-BC-RECORD-EXIT
+               UNTIL END-OF-BC-IN.
+       2000-RECONCILE-BC-FILE-EXIT.
+           EXIT.
+
+       2100-RECONCILE-BC-RECORD.
+           ADD 1 TO WS-BC-READ.
+
+           PERFORM 2900-READ-BC-IN
+               THRU 2900-READ-BC-IN-EXIT.
+       2100-RECONCILE-BC-RECORD-EXIT.
+           EXIT.
+
+       2900-READ-BC-IN.
+           READ BC-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-BC-EOF-SWITCH
+           END-READ.
+       2900-READ-BC-IN-EXIT.
+           EXIT.
+
+       END PROGRAM REDEFINE-RECONCILE.
