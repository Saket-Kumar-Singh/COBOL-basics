@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Author: SAKET-KUMAR-SINGH
+      * Date: 09-08-2026
+      * Purpose: FOR THE A/Z AND B/C REDEFINES PAIRS USED IN
+      *          WORK_WITH_REDIFINE, RUN A BATCH OF SAMPLE RECORDS
+      *          THROUGH BOTH THE BASE VIEW AND THE REDEFINED VIEW AND
+      *          WRITE A BEFORE/AFTER COMPARISON LOG, ONE ROW PER OLD
+      *          FIELD, PAIRING ITS NAME AND VALUE WITH THE VALUE THE
+      *          NEW VIEW HOLDS OVER THAT SAME BYTE RANGE, SO A LAYOUT
+      *          CHANGE CAN BE SIGNED OFF WITH EVIDENCE INSTEAD OF A
+      *          DISPLAY STATEMENT SOMEONE EYEBALLS ONCE.  THIS IS A
+      *          STANDING AUDIT TRAIL: EVERY FIELD OF EVERY RECORD IS
+      *          LOGGED, NOT JUST THE ONES WHERE THE VIEWS DISAGREE
+      *          (SEE REDEFINE-RECONCILE FOR THAT).
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09-08-2026  SKS  AUDIT-LOG-RECORD was PIC X(72) but
+      *                    WS-AUDIT-LOG-LINE, the group it is always
+      *                    written FROM, only totals 46 bytes, unlike
+      *                    every other WRITE-FROM record added
+      *                    alongside it which is sized to match its
+      *                    source line exactly.  Resized AUDIT-LOG-
+      *                    RECORD to X(46) to match.
+      *   09-08-2026  SKS  THE LOG WAS WRITING THE OLD VIEW'S FIELDS
+      *                    AND THE NEW VIEW'S FIELDS AS SEPARATE ROWS
+      *                    WITH TWO DIFFERENT FIELD-NAME SETS, SO
+      *                    SIGNING OFF ON A LAYOUT CHANGE MEANT
+      *                    MANUALLY MATCHING AN "OLD"/AZ-X1 ROW TO A
+      *                    "NEW"/AZ-Z1 ROW SOMEWHERE BELOW IT, AND THE
+      *                    OLD AND NEW FIELD BOUNDARIES DO NOT EVEN
+      *                    LINE UP ONE-FOR-ONE (THREE OLD FIELDS COVER
+      *                    THE SAME 17 BYTES AS TWO NEW ONES ON THE
+      *                    A/Z PAIR).  CHANGED EACH ROW TO PAIR ONE OLD
+      *                    FIELD'S NAME AND VALUE WITH THE VALUE THE
+      *                    NEW VIEW HOLDS OVER THAT SAME BYTE RANGE,
+      *                    TAKEN BY REFERENCE-MODIFYING THE REDEFINING
+      *                    01-LEVEL (THE SAME PHYSICAL BYTES UNDER THE
+      *                    NEW GROUPING) AT THE OLD FIELD'S START AND
+      *                    LENGTH.  THE NEW-VIEW COLUMN IS LABELLED BY
+      *                    BYTE RANGE RATHER THAN BY A SINGLE NEW FIELD
+      *                    NAME SINCE AN OLD FIELD CAN SPAN PARTS OF
+      *                    MORE THAN ONE NEW FIELD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDEFINE-AUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AZ-IN-FILE
+               ASSIGN TO "AZIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BC-IN-FILE
+               ASSIGN TO "BCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * AZ-IN-FILE CARRIES SAMPLE RECORDS IN THE SAME LAYOUT AS THE
+      * A / Z PAIR IN WORK_WITH_REDIFINE.
+      ******************************************************************
+       FD  AZ-IN-FILE.
+       01  AZ-RECORD.
+           02  AZ-X1                PIC X(02).
+           02  AZ-X2 REDEFINES AZ-X1
+                                     PIC 9(02).
+           02  AZ-X3                PIC X(15).
+
+       01  AZ-RECORD-Z REDEFINES AZ-RECORD.
+           02  AZ-Z1                PIC X(01).
+           02  AZ-Z2                PIC X(16).
+
+      ******************************************************************
+      * BC-IN-FILE CARRIES SAMPLE RECORDS IN THE SAME LAYOUT AS THE
+      * B / C PAIR IN WORK_WITH_REDIFINE.
+      ******************************************************************
+       FD  BC-IN-FILE.
+       01  BC-RECORD.
+           02  BC-Y1                PIC X(01).
+           02  BC-Y2                PIC X(05).
+           02  BC-Y3                PIC X(10).
+
+       01  BC-RECORD-C REDEFINES BC-RECORD.
+           02  BC-Z1                PIC X(01).
+           02  BC-Z2                PIC X(15).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD          PIC X(67).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * WS-AUDIT-LOG-LINE IS BUILT IN WORKING-STORAGE AND WRITTEN WITH
+      * WRITE ... FROM SO THE FILLER BETWEEN FIELDS IS RELIABLY A SPACE
+      * RATHER THAN WHATEVER HAPPENS TO BE IN THE FILE SECTION BUFFER.
+      * AU-NEW-RANGE HOLDS THE BYTE RANGE THE OLD FIELD WAS REFERENCE-
+      * MODIFIED OVER (E.G. "Z(1:2)") RATHER THAN A SINGLE NEW FIELD
+      * NAME, SINCE ONE OLD FIELD CAN SPAN PARTS OF MORE THAN ONE NEW
+      * FIELD.
+      ******************************************************************
+       01  WS-AUDIT-LOG-LINE.
+           02  AU-PAIR              PIC X(08).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  AU-RECORD-NO         PIC ZZZZZ9.
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  AU-OLD-FIELD         PIC X(08).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  AU-OLD-VALUE         PIC X(16).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  AU-NEW-RANGE         PIC X(08).
+           02  FILLER               PIC X(01) VALUE SPACE.
+           02  AU-NEW-VALUE         PIC X(16).
+
+       01  WS-SWITCHES.
+           02  WS-AZ-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  END-OF-AZ-IN             VALUE 'Y'.
+           02  WS-BC-EOF-SWITCH     PIC X(01) VALUE 'N'.
+               88  END-OF-BC-IN             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           02  WS-AZ-READ           PIC 9(06) VALUE ZERO.
+           02  WS-BC-READ           PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           OPEN INPUT  AZ-IN-FILE
+           OPEN INPUT  BC-IN-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
+
+           PERFORM 1000-AUDIT-AZ-FILE
+               THRU 1000-AUDIT-AZ-FILE-EXIT.
+
+           PERFORM 2000-AUDIT-BC-FILE
+               THRU 2000-AUDIT-BC-FILE-EXIT.
+
+           CLOSE AZ-IN-FILE
+                 BC-IN-FILE
+                 AUDIT-LOG-FILE.
+
+           DISPLAY 'AZ RECORDS AUDITED : ' WS-AZ-READ.
+           DISPLAY 'BC RECORDS AUDITED : ' WS-BC-READ.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-AUDIT-AZ-FILE - FOR EVERY SAMPLE RECORD, LOG EACH OLD (A)
+      * FIELD PAIRED AGAINST THE NEW (Z) VIEW'S VALUE OVER THE SAME
+      * BYTE RANGE.
+      ******************************************************************
+       1000-AUDIT-AZ-FILE.
+           PERFORM 1900-READ-AZ-IN
+               THRU 1900-READ-AZ-IN-EXIT.
+
+           PERFORM 1100-AUDIT-AZ-RECORD
+               THRU 1100-AUDIT-AZ-RECORD-EXIT
+               UNTIL END-OF-AZ-IN.
+       1000-AUDIT-AZ-FILE-EXIT.
+           EXIT.
+
+       1100-AUDIT-AZ-RECORD.
+           ADD 1 TO WS-AZ-READ.
+
+           MOVE 'AZ-PAIR' TO AU-PAIR.
+           MOVE WS-AZ-READ TO AU-RECORD-NO.
+
+           MOVE 'AZ-X1'            TO AU-OLD-FIELD.
+           MOVE AZ-X1              TO AU-OLD-VALUE.
+           MOVE 'Z(1:2)'           TO AU-NEW-RANGE.
+           MOVE AZ-RECORD-Z(1:2)   TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           MOVE 'AZ-X2'            TO AU-OLD-FIELD.
+           MOVE AZ-X2              TO AU-OLD-VALUE.
+           MOVE 'Z(1:2)'           TO AU-NEW-RANGE.
+           MOVE AZ-RECORD-Z(1:2)   TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           MOVE 'AZ-X3'            TO AU-OLD-FIELD.
+           MOVE AZ-X3              TO AU-OLD-VALUE.
+           MOVE 'Z(3:15)'          TO AU-NEW-RANGE.
+           MOVE AZ-RECORD-Z(3:15)  TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           PERFORM 1900-READ-AZ-IN
+               THRU 1900-READ-AZ-IN-EXIT.
+       1100-AUDIT-AZ-RECORD-EXIT.
+           EXIT.
+
+       1900-READ-AZ-IN.
+           READ AZ-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-AZ-EOF-SWITCH
+           END-READ.
+       1900-READ-AZ-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-AUDIT-BC-FILE - FOR EVERY SAMPLE RECORD, LOG EACH OLD (B)
+      * FIELD PAIRED AGAINST THE NEW (C) VIEW'S VALUE OVER THE SAME
+      * BYTE RANGE.
+      ******************************************************************
+       2000-AUDIT-BC-FILE.
+           PERFORM 2900-READ-BC-IN
+               THRU 2900-READ-BC-IN-EXIT.
+
+           PERFORM 2100-AUDIT-BC-RECORD
+               THRU 2100-AUDIT-BC-RECORD-EXIT
+               UNTIL END-OF-BC-IN.
+       2000-AUDIT-BC-FILE-EXIT.
+           EXIT.
+
+       2100-AUDIT-BC-RECORD.
+           ADD 1 TO WS-BC-READ.
+
+           MOVE 'BC-PAIR' TO AU-PAIR.
+           MOVE WS-BC-READ TO AU-RECORD-NO.
+
+           MOVE 'BC-Y1'            TO AU-OLD-FIELD.
+           MOVE BC-Y1              TO AU-OLD-VALUE.
+           MOVE 'C(1:1)'           TO AU-NEW-RANGE.
+           MOVE BC-RECORD-C(1:1)   TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           MOVE 'BC-Y2'            TO AU-OLD-FIELD.
+           MOVE BC-Y2              TO AU-OLD-VALUE.
+           MOVE 'C(2:5)'           TO AU-NEW-RANGE.
+           MOVE BC-RECORD-C(2:5)   TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           MOVE 'BC-Y3'            TO AU-OLD-FIELD.
+           MOVE BC-Y3              TO AU-OLD-VALUE.
+           MOVE 'C(7:10)'          TO AU-NEW-RANGE.
+           MOVE BC-RECORD-C(7:10)  TO AU-NEW-VALUE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE.
+
+           PERFORM 2900-READ-BC-IN
+               THRU 2900-READ-BC-IN-EXIT.
+       2100-AUDIT-BC-RECORD-EXIT.
+           EXIT.
+
+       2900-READ-BC-IN.
+           READ BC-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-BC-EOF-SWITCH
+           END-READ.
+       2900-READ-BC-IN-EXIT.
+           EXIT.
+
+       END PROGRAM REDEFINE-AUDIT.
